@@ -0,0 +1,10 @@
+      *> ------------------------------------------------------------
+      *> WSEXAMPL - the numeric example record shared by
+      *> NUMERIC-OUTPUT-PROGRAM and ONLINE-INQUIRY-PROGRAM, so both
+      *> the batch job and the online inquiry format a raw value
+      *> through the same X layout.
+      *> ------------------------------------------------------------
+       77  WS-X-EDIT-US                PIC ZZ,ZZ9.999CR.
+
+       01  WS-EXAMPLE.
+           05  X                       PIC S9(5)V9(3).
