@@ -0,0 +1,75 @@
+      *> ------------------------------------------------------------
+      *> ONLINE-INQUIRY-PROGRAM
+      *>
+      *> A simple online transaction that lets an operator key in a
+      *> raw numeric value, MOVEs it into the same WS-EXAMPLE X
+      *> layout NUMERIC-OUTPUT-PROGRAM uses, and shows the formatted
+      *> result back immediately, so "how will this format?"
+      *> questions can be answered from the floor without a test
+      *> compile or a batch run.
+      *> ------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ONLINE-INQUIRY-PROGRAM.
+       AUTHOR. DATA-PROCESSING.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-INPUT-VALUE               PIC S9(5)V9(3).
+       COPY "wsexampl.cpy".
+
+       01  WS-SWITCHES.
+           05  WS-EXIT-SWITCH           PIC X(01)  VALUE 'N'.
+               88  OPERATOR-IS-DONE                VALUE 'Y'.
+               88  OPERATOR-NOT-DONE                VALUE 'N'.
+
+       SCREEN SECTION.
+       01  SCR-INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 02 COLUMN 10 VALUE 'NUMERIC OUTPUT FORMAT INQUIRY'.
+           05  LINE 04 COLUMN 10 VALUE 'ENTER VALUE (9(5)V9(3))   :'.
+           05  LINE 04 COLUMN 39 PIC S9(05)V9(03)
+                                  USING WS-INPUT-VALUE.
+           05  LINE 06 COLUMN 10 VALUE 'FORMATTED RESULT          :'.
+           05  LINE 06 COLUMN 39 PIC X(12)
+                                  FROM WS-X-EDIT-US.
+           05  LINE 08 COLUMN 10 VALUE 'ENTER Y TO EXIT, ELSE PRESS ENTER:'.
+           05  LINE 08 COLUMN 46 PIC X(01)
+                                  USING WS-EXIT-SWITCH.
+
+      *> ------------------------------------------------------------
+      *> PROCEDURE DIVISION
+      *> ------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-INQUIRY-LOOP THRU 2000-EXIT
+               UNTIL OPERATOR-IS-DONE.
+           GOBACK.
+
+      *> --------------------------------------------------------
+      *> 1000-INITIALIZE - clear the working values
+      *> --------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-INPUT-VALUE.
+           MOVE ZERO TO X.
+           SET OPERATOR-NOT-DONE TO TRUE.
+       1000-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 2000-INQUIRY-LOOP - display the screen, accept a value,
+      *> MOVE it into X and show the edited result immediately
+      *> --------------------------------------------------------
+       2000-INQUIRY-LOOP.
+           MOVE X TO WS-X-EDIT-US.
+           DISPLAY SCR-INQUIRY-SCREEN.
+           ACCEPT SCR-INQUIRY-SCREEN.
+           MOVE WS-INPUT-VALUE TO X.
+           MOVE X TO WS-X-EDIT-US.
+           DISPLAY SCR-INQUIRY-SCREEN.
+       2000-EXIT.
+           EXIT.
