@@ -1,10 +1,604 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. NUMERIC-OUTPUT-PROGRAM.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  WS-EXAMPLE.
-    05 X            PIC  9(5)V9(3).
-PROCEDURE DIVISION.
-    MOVE     7.125  TO   X.
-    DISPLAY  X      UPON CONSOLE.
-    STOP RUN.
\ No newline at end of file
+      *> ------------------------------------------------------------
+      *> NUMERIC-OUTPUT-PROGRAM
+      *>
+      *> Reads a sequential extract file of raw numeric values, one
+      *> per record, validates each one against the range WS-EXAMPLE's
+      *> X field can hold, formats and displays the good ones, and
+      *> writes anything out of range to a reject file, continuing
+      *> until the extract is exhausted.
+      *> ------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMERIC-OUTPUT-PROGRAM.
+       AUTHOR. DATA-PROCESSING.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "REJECT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "PRINTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD.
+           05  EX-VALUE                PIC S9(7)V9(5)
+                                        SIGN IS TRAILING SEPARATE CHARACTER.
+           05  FILLER                  PIC X(37).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-VALUE               PIC S9(7)V9(5)
+                                        SIGN IS TRAILING SEPARATE CHARACTER.
+           05  FILLER                  PIC X(01).
+           05  REJ-REASON-CODE         PIC X(04).
+           05  FILLER                  PIC X(01).
+           05  REJ-REASON-TEXT         PIC X(30).
+
+       FD  PRINT-FILE.
+       01  PRINT-RECORD                PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-REC-NO        PIC 9(07).
+           05  CKPT-DETAIL-COUNT       PIC 9(07).
+           05  CKPT-RUNNING-TOTAL      PIC S9(09)V9(03)
+                                        SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CKPT-MIN-VALUE          PIC S9(05)V9(03)
+                                        SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CKPT-MAX-VALUE          PIC S9(05)V9(03)
+                                        SIGN IS TRAILING SEPARATE CHARACTER.
+           05  CKPT-REJECT-COUNT       PIC 9(07).
+           05  FILLER                  PIC X(28).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE            PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  AUD-RUN-TIME            PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  AUD-RECORD-NO           PIC 9(07).
+           05  FILLER                  PIC X(01).
+           05  AUD-SOURCE-VALUE        PIC S9(07)V9(05)
+                                        SIGN IS TRAILING SEPARATE CHARACTER.
+           05  FILLER                  PIC X(01).
+           05  AUD-RESULT-VALUE        PIC S9(05)V9(03)
+                                        SIGN IS TRAILING SEPARATE CHARACTER.
+           05  FILLER                  PIC X(01).
+           05  AUD-TRUNCATION-FLAG     PIC X(01).
+           05  FILLER                  PIC X(20).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-FORMAT-CODE        PIC X(02).
+           05  PARM-RESTART-INDICATOR  PIC X(01).
+           05  FILLER                  PIC X(77).
+
+       WORKING-STORAGE SECTION.
+       77  WS-X-EDIT-EU                PIC X(12).
+       77  WS-TOTAL-EDIT-US            PIC ZZZ,ZZZ,ZZ9.999CR.
+       77  WS-TOTAL-EDIT-EU            PIC X(17).
+       COPY "wsexampl.cpy".
+
+       01  WS-REPORT-LINE.
+           05  FILLER                  PIC X(06)  VALUE SPACES.
+           05  RL-AMOUNT-EDIT          PIC X(12).
+           05  FILLER                  PIC X(62)  VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                  PIC X(01)  VALUE SPACES.
+           05  FILLER                  PIC X(07)  VALUE 'COUNT ='.
+           05  SL-COUNT-EDIT           PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(08)  VALUE ' TOTAL ='.
+           05  SL-TOTAL-EDIT           PIC X(17).
+           05  FILLER                  PIC X(07)  VALUE '  MIN ='.
+           05  SL-MIN-EDIT             PIC X(12).
+           05  FILLER                  PIC X(07)  VALUE '  MAX ='.
+           05  SL-MAX-EDIT             PIC X(12).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+
+       01  WS-SUMMARY-COUNTERS.
+           05  WS-DETAIL-COUNT         PIC 9(07)      VALUE ZERO COMP.
+           05  WS-RUNNING-TOTAL        PIC S9(09)V9(03) VALUE ZERO COMP-3.
+           05  WS-MIN-VALUE            PIC S9(05)V9(03) VALUE  99999.999.
+           05  WS-MAX-VALUE            PIC S9(05)V9(03) VALUE -99999.999.
+           05  WS-REJECT-COUNT         PIC 9(07)      VALUE ZERO COMP.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(01)  VALUE 'N'.
+               88  EXTRACT-EOF                    VALUE 'Y'.
+               88  EXTRACT-NOT-EOF                VALUE 'N'.
+           05  WS-VALID-SWITCH         PIC X(01)  VALUE 'Y'.
+               88  VALUE-IS-VALID                 VALUE 'Y'.
+               88  VALUE-IS-INVALID                VALUE 'N'.
+           05  WS-CKPT-EOF-SWITCH      PIC X(01)  VALUE 'N'.
+               88  CHECKPOINT-EOF                 VALUE 'Y'.
+               88  CHECKPOINT-NOT-EOF             VALUE 'N'.
+           05  WS-FORMAT-CODE          PIC X(02)  VALUE 'US'.
+               88  FORMAT-IS-US                   VALUE 'US'.
+               88  FORMAT-IS-EU                   VALUE 'EU'.
+           05  WS-RESTART-SWITCH       PIC X(01)  VALUE 'N'.
+               88  RESTART-REQUESTED               VALUE 'Y'.
+               88  THIS-IS-A-FRESH-RUN             VALUE 'N'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-EXTRACT-STATUS       PIC X(02).
+           05  WS-REJECT-STATUS        PIC X(02).
+           05  WS-PRINT-STATUS         PIC X(02).
+           05  WS-CHECKPOINT-STATUS    PIC X(02).
+           05  WS-AUDIT-STATUS         PIC X(02).
+           05  WS-PARM-STATUS          PIC X(02).
+
+       01  WS-RUN-TIMESTAMP.
+           05  WS-RUN-DATE             PIC 9(08).
+           05  WS-RUN-TIME             PIC 9(08).
+
+       01  WS-TRUNCATION-CHECK.
+           05  WS-TRUNCATION-DELTA     PIC S9(07)V9(05).
+           05  WS-TRUNCATION-FLAG      PIC X(01)  VALUE 'N'.
+               88  TRUNCATION-OCCURRED             VALUE 'Y'.
+               88  TRUNCATION-DID-NOT-OCCUR        VALUE 'N'.
+
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-RECORD-COUNT         PIC 9(07)  VALUE ZERO COMP.
+           05  WS-CKPT-LAST-REC-NO     PIC 9(07)  VALUE ZERO COMP.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(05)  VALUE 100 COMP.
+           05  WS-CKPT-QUOTIENT        PIC 9(07)  COMP.
+           05  WS-CKPT-REMAINDER       PIC 9(05)  COMP.
+
+       01  WS-RANGE-LIMITS.
+           05  WS-X-LOW-LIMIT          PIC S9(5)V9(3) VALUE -99999.999.
+           05  WS-X-HIGH-LIMIT         PIC S9(5)V9(3) VALUE  99999.999.
+
+      *> ------------------------------------------------------------
+      *> PROCEDURE DIVISION
+      *> ------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-EXTRACT THRU 2000-EXIT
+               UNTIL EXTRACT-EOF.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+           STOP RUN.
+
+      *> --------------------------------------------------------
+      *> 1000-INITIALIZE - read the control parm, open files and
+      *> prime the read. The control parm is read first so the
+      *> restart indicator is known before the reject, print and
+      *> audit files are opened.
+      *> --------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1050-READ-FORMAT-PARM THRU 1050-EXIT.
+           OPEN INPUT EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS NOT = '00'
+               DISPLAY 'FATAL - EXTRACT FILE OPEN FAILED, STATUS = '
+                   WS-EXTRACT-STATUS UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 1100-OPEN-OUTPUT-FILES THRU 1100-EXIT.
+           PERFORM 1150-RESTORE-CHECKPOINT THRU 1150-EXIT.
+           PERFORM 2700-READ-EXTRACT-RECORD THRU 2700-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 1050-READ-FORMAT-PARM - read the locale format code (US
+      *> or EU) and the restart indicator from the control
+      *> parameter file; default to a fresh US run when no
+      *> parameter file is supplied. Any status other than '00'
+      *> (found) or '35' (not found) is a real I/O error and is
+      *> treated as fatal rather than silently defaulted.
+      *> --------------------------------------------------------
+       1050-READ-FORMAT-PARM.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = '35'
+               SET FORMAT-IS-US TO TRUE
+               SET THIS-IS-A-FRESH-RUN TO TRUE
+           ELSE
+               IF WS-PARM-STATUS NOT = '00'
+                   DISPLAY 'FATAL - PARM FILE OPEN FAILED, STATUS = '
+                       WS-PARM-STATUS UPON CONSOLE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               READ PARM-FILE
+                   AT END
+                       SET FORMAT-IS-US TO TRUE
+                       SET THIS-IS-A-FRESH-RUN TO TRUE
+                   NOT AT END
+                       MOVE PARM-FORMAT-CODE TO WS-FORMAT-CODE
+                       MOVE PARM-RESTART-INDICATOR TO WS-RESTART-SWITCH
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 1100-OPEN-OUTPUT-FILES - open the reject, print and audit
+      *> files. On a restart, extend whatever the aborted run had
+      *> already written so the pre-checkpoint portion already on
+      *> those files is not lost; on a fresh run, start each one
+      *> over empty. REJECT-FILE and PRINT-FILE are secondary
+      *> outputs, so a failure is logged as a warning and the run
+      *> continues; AUDIT-FILE is the compliance record, so a
+      *> failure to open it aborts the run.
+      *> --------------------------------------------------------
+       1100-OPEN-OUTPUT-FILES.
+           IF RESTART-REQUESTED
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-STATUS = '35'
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'WARNING - REJECT FILE OPEN FAILED, STATUS = '
+                   WS-REJECT-STATUS UPON CONSOLE
+           END-IF.
+
+           IF RESTART-REQUESTED
+               OPEN EXTEND PRINT-FILE
+               IF WS-PRINT-STATUS = '35'
+                   OPEN OUTPUT PRINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+           END-IF.
+           IF WS-PRINT-STATUS NOT = '00'
+               DISPLAY 'WARNING - PRINT FILE OPEN FAILED, STATUS = '
+                   WS-PRINT-STATUS UPON CONSOLE
+           END-IF.
+
+           IF RESTART-REQUESTED
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS = '35'
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'FATAL - AUDIT FILE OPEN FAILED, STATUS = '
+                   WS-AUDIT-STATUS UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 1150-RESTORE-CHECKPOINT - on a restart, recover the last
+      *> record number processed by the prior run so it resumes
+      *> instead of reprocessing the extract from the top. On a
+      *> fresh run, ignore any checkpoint left over from a prior
+      *> completed run and start CHECKPOINT-FILE over empty. Any
+      *> open status other than '00' or '35' is a real I/O error
+      *> and aborts the run, the same as a bad EXTRACT-FILE open.
+      *> --------------------------------------------------------
+       1150-RESTORE-CHECKPOINT.
+           IF RESTART-REQUESTED
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = '35'
+                   MOVE ZERO TO WS-CKPT-LAST-REC-NO
+               ELSE
+                   IF WS-CHECKPOINT-STATUS NOT = '00'
+                       DISPLAY
+                           'FATAL - CHECKPOINT FILE OPEN FAILED, STATUS = '
+                           WS-CHECKPOINT-STATUS UPON CONSOLE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   PERFORM 1160-READ-LAST-CHECKPOINT THRU 1160-EXIT
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = '35'
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+           ELSE
+               MOVE ZERO TO WS-CKPT-LAST-REC-NO
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+               DISPLAY 'FATAL - CHECKPOINT FILE OPEN FAILED, STATUS = '
+                   WS-CHECKPOINT-STATUS UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1150-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 1160-READ-LAST-CHECKPOINT - read every checkpoint record
+      *> written so far, keeping the most recent one
+      *> --------------------------------------------------------
+       1160-READ-LAST-CHECKPOINT.
+           PERFORM 1170-READ-CHECKPOINT-RECORD THRU 1170-EXIT
+               UNTIL CHECKPOINT-EOF.
+       1160-EXIT.
+           EXIT.
+
+       1170-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET CHECKPOINT-EOF TO TRUE
+               NOT AT END
+                   MOVE CKPT-LAST-REC-NO   TO WS-CKPT-LAST-REC-NO
+                   MOVE CKPT-DETAIL-COUNT  TO WS-DETAIL-COUNT
+                   MOVE CKPT-RUNNING-TOTAL TO WS-RUNNING-TOTAL
+                   MOVE CKPT-MIN-VALUE     TO WS-MIN-VALUE
+                   MOVE CKPT-MAX-VALUE     TO WS-MAX-VALUE
+                   MOVE CKPT-REJECT-COUNT  TO WS-REJECT-COUNT
+           END-READ.
+       1170-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 2000-PROCESS-EXTRACT - validate one value, format it and
+      *> write the detail line if it is in range, otherwise reject
+      *> it, then read the next extract record. Records already
+      *> covered by a prior checkpoint are counted but not
+      *> reprocessed.
+      *> --------------------------------------------------------
+       2000-PROCESS-EXTRACT.
+           ADD 1 TO WS-RECORD-COUNT.
+           IF WS-RECORD-COUNT > WS-CKPT-LAST-REC-NO
+               PERFORM 2100-VALIDATE-RANGE THRU 2100-EXIT
+               IF VALUE-IS-VALID
+                   MOVE     EX-VALUE      TO   X
+                   PERFORM 2200-WRITE-AUDIT THRU 2200-EXIT
+                   PERFORM 2300-WRITE-DETAIL-LINE THRU 2300-EXIT
+               ELSE
+                   PERFORM 2500-WRITE-REJECT THRU 2500-EXIT
+               END-IF
+               PERFORM 2600-CHECKPOINT-IF-DUE THRU 2600-EXIT
+           END-IF.
+           PERFORM 2700-READ-EXTRACT-RECORD THRU 2700-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 2100-VALIDATE-RANGE - reject anything EX-VALUE holds that
+      *> would overflow X's PIC S9(5)V9(3)
+      *> --------------------------------------------------------
+       2100-VALIDATE-RANGE.
+           SET VALUE-IS-VALID TO TRUE.
+           IF EX-VALUE > WS-X-HIGH-LIMIT
+               OR EX-VALUE < WS-X-LOW-LIMIT
+               SET VALUE-IS-INVALID TO TRUE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 2200-WRITE-AUDIT - log the source value, the resulting X
+      *> content and a run timestamp for every value moved into X,
+      *> flagging whether the move truncated decimal places.
+      *> AUDIT-FILE is the compliance record, so a write failure
+      *> aborts the run rather than merely being logged.
+      *> --------------------------------------------------------
+       2200-WRITE-AUDIT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           COMPUTE WS-TRUNCATION-DELTA = EX-VALUE - X.
+           IF WS-TRUNCATION-DELTA = 0
+               SET TRUNCATION-DID-NOT-OCCUR TO TRUE
+           ELSE
+               SET TRUNCATION-OCCURRED TO TRUE
+           END-IF.
+           MOVE SPACES             TO AUDIT-RECORD.
+           MOVE WS-RUN-DATE        TO AUD-RUN-DATE.
+           MOVE WS-RUN-TIME        TO AUD-RUN-TIME.
+           MOVE WS-RECORD-COUNT    TO AUD-RECORD-NO.
+           MOVE EX-VALUE           TO AUD-SOURCE-VALUE.
+           MOVE X                  TO AUD-RESULT-VALUE.
+           MOVE WS-TRUNCATION-FLAG TO AUD-TRUNCATION-FLAG.
+           WRITE AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'FATAL - AUDIT FILE WRITE FAILED, STATUS = '
+                   WS-AUDIT-STATUS UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 2300-WRITE-DETAIL-LINE - edit X for print, in either US
+      *> or European punctuation, and write the detail line to
+      *> the print file
+      *> --------------------------------------------------------
+       2300-WRITE-DETAIL-LINE.
+           MOVE X               TO WS-X-EDIT-US.
+           MOVE SPACES          TO WS-REPORT-LINE.
+           IF FORMAT-IS-EU
+               PERFORM 2310-BUILD-EU-EDIT THRU 2310-EXIT
+               MOVE WS-X-EDIT-EU TO RL-AMOUNT-EDIT
+           ELSE
+               MOVE WS-X-EDIT-US TO RL-AMOUNT-EDIT
+           END-IF.
+           MOVE WS-REPORT-LINE  TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           IF WS-PRINT-STATUS NOT = '00'
+               DISPLAY 'WARNING - PRINT FILE WRITE FAILED, STATUS = '
+                   WS-PRINT-STATUS UPON CONSOLE
+           END-IF.
+           PERFORM 2400-ACCUMULATE-TOTALS THRU 2400-EXIT.
+       2300-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 2310-BUILD-EU-EDIT - swap the US-style thousands comma
+      *> and decimal period for European punctuation
+      *> --------------------------------------------------------
+       2310-BUILD-EU-EDIT.
+           MOVE WS-X-EDIT-US TO WS-X-EDIT-EU.
+           INSPECT WS-X-EDIT-EU REPLACING ALL ',' BY '~'.
+           INSPECT WS-X-EDIT-EU REPLACING ALL '.' BY ','.
+           INSPECT WS-X-EDIT-EU REPLACING ALL '~' BY '.'.
+       2310-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 2400-ACCUMULATE-TOTALS - roll X into the run's control
+      *> totals: count, running sum, minimum and maximum
+      *> --------------------------------------------------------
+       2400-ACCUMULATE-TOTALS.
+           ADD 1 TO WS-DETAIL-COUNT.
+           ADD X TO WS-RUNNING-TOTAL.
+           IF X < WS-MIN-VALUE
+               MOVE X TO WS-MIN-VALUE
+           END-IF.
+           IF X > WS-MAX-VALUE
+               MOVE X TO WS-MAX-VALUE
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 2500-WRITE-REJECT - log an out-of-range value to the
+      *> reject file instead of letting it corrupt X
+      *> --------------------------------------------------------
+       2500-WRITE-REJECT.
+           MOVE SPACES         TO REJECT-RECORD.
+           MOVE EX-VALUE        TO REJ-VALUE.
+           MOVE 'OVFL'          TO REJ-REASON-CODE.
+           MOVE 'VALUE EXCEEDS S9(5)V9(3) RANGE'
+                                TO REJ-REASON-TEXT.
+           WRITE REJECT-RECORD.
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'WARNING - REJECT FILE WRITE FAILED, STATUS = '
+                   WS-REJECT-STATUS UPON CONSOLE
+           END-IF.
+           ADD 1 TO WS-REJECT-COUNT.
+       2500-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 2600-CHECKPOINT-IF-DUE - write a checkpoint record every
+      *> WS-CHECKPOINT-INTERVAL records processed
+      *> --------------------------------------------------------
+       2600-CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM 2610-WRITE-CHECKPOINT THRU 2610-EXIT
+           END-IF.
+       2600-EXIT.
+           EXIT.
+
+       2610-WRITE-CHECKPOINT.
+           MOVE SPACES             TO CHECKPOINT-RECORD.
+           MOVE WS-RECORD-COUNT    TO CKPT-LAST-REC-NO.
+           MOVE WS-DETAIL-COUNT    TO CKPT-DETAIL-COUNT.
+           MOVE WS-RUNNING-TOTAL   TO CKPT-RUNNING-TOTAL.
+           MOVE WS-MIN-VALUE       TO CKPT-MIN-VALUE.
+           MOVE WS-MAX-VALUE       TO CKPT-MAX-VALUE.
+           MOVE WS-REJECT-COUNT    TO CKPT-REJECT-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+               DISPLAY 'WARNING - CHECKPOINT WRITE FAILED, STATUS = '
+                   WS-CHECKPOINT-STATUS UPON CONSOLE
+           END-IF.
+       2610-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 2700-READ-EXTRACT-RECORD - read the next extract record
+      *> --------------------------------------------------------
+       2700-READ-EXTRACT-RECORD.
+           READ EXTRACT-FILE
+               AT END
+                   SET EXTRACT-EOF TO TRUE
+           END-READ.
+       2700-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 8000-FINALIZE - close files
+      *> --------------------------------------------------------
+       8000-FINALIZE.
+           PERFORM 2610-WRITE-CHECKPOINT THRU 2610-EXIT.
+           PERFORM 8100-WRITE-SUMMARY-LINE THRU 8100-EXIT.
+           CLOSE EXTRACT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE PRINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE AUDIT-FILE.
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 8100-WRITE-SUMMARY-LINE - write the one-line control
+      *> total for count, running sum, minimum and maximum
+      *> --------------------------------------------------------
+       8100-WRITE-SUMMARY-LINE.
+           MOVE WS-DETAIL-COUNT    TO SL-COUNT-EDIT.
+           MOVE WS-RUNNING-TOTAL   TO WS-TOTAL-EDIT-US.
+           IF FORMAT-IS-EU
+               PERFORM 8110-BUILD-EU-TOTAL THRU 8110-EXIT
+               MOVE WS-TOTAL-EDIT-EU TO SL-TOTAL-EDIT
+           ELSE
+               MOVE WS-TOTAL-EDIT-US TO SL-TOTAL-EDIT
+           END-IF.
+           MOVE WS-MIN-VALUE       TO WS-X-EDIT-US.
+           IF FORMAT-IS-EU
+               PERFORM 2310-BUILD-EU-EDIT THRU 2310-EXIT
+               MOVE WS-X-EDIT-EU TO SL-MIN-EDIT
+           ELSE
+               MOVE WS-X-EDIT-US TO SL-MIN-EDIT
+           END-IF.
+           MOVE WS-MAX-VALUE       TO WS-X-EDIT-US.
+           IF FORMAT-IS-EU
+               PERFORM 2310-BUILD-EU-EDIT THRU 2310-EXIT
+               MOVE WS-X-EDIT-EU TO SL-MAX-EDIT
+           ELSE
+               MOVE WS-X-EDIT-US TO SL-MAX-EDIT
+           END-IF.
+           MOVE WS-SUMMARY-LINE    TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           IF WS-PRINT-STATUS NOT = '00'
+               DISPLAY 'WARNING - PRINT FILE WRITE FAILED, STATUS = '
+                   WS-PRINT-STATUS UPON CONSOLE
+           END-IF.
+       8100-EXIT.
+           EXIT.
+
+      *> --------------------------------------------------------
+      *> 8110-BUILD-EU-TOTAL - swap the US-style thousands comma
+      *> and decimal period for European punctuation on the wider
+      *> running-total edit field
+      *> --------------------------------------------------------
+       8110-BUILD-EU-TOTAL.
+           MOVE WS-TOTAL-EDIT-US TO WS-TOTAL-EDIT-EU.
+           INSPECT WS-TOTAL-EDIT-EU REPLACING ALL ',' BY '~'.
+           INSPECT WS-TOTAL-EDIT-EU REPLACING ALL '.' BY ','.
+           INSPECT WS-TOTAL-EDIT-EU REPLACING ALL '~' BY '.'.
+       8110-EXIT.
+           EXIT.
